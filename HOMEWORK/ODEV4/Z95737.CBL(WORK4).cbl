@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORK4.
+       AUTHOR. Suleyman Bozan.
+      *-----------------------------------------------------------------
+      *WORK4 joins WORK2's tenure output (TENRFILE, ex-OUTPFILE) with
+      *WORK3's balance output (BALNFILE, ex-OUTFILE) on customer ID and
+      *produces one consolidated tenure + currency + balance statement
+      *per customer (STMTFILE) instead of two separate batch outputs.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENURE-FILE    ASSIGN TO TENRFILE
+                                 STATUS ST-TENURE-FILE.
+           SELECT BALANCE-FILE   ASSIGN TO BALNFILE
+                                 STATUS ST-BALANCE-FILE.
+           SELECT STATEMENT-FILE ASSIGN TO STMTFILE
+                                 STATUS ST-STATEMENT-FILE.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *TEN-REC mirrors WORK2's OUT-REC (OUTPFILE).
+       FD  TENURE-FILE RECORDING MODE F.
+       01  TEN-REC.
+           03 TEN-ID               PIC X(04).
+           03 TEN-NAME             PIC X(15).
+           03 TEN-SURNAME          PIC X(15).
+           03 TEN-BDAY             PIC 9(08).
+           03 TEN-TDAY             PIC 9(08).
+           03 TEN-LDAY             PIC 9(05).
+      *BAL-REC mirrors WORK3's OUT-REC (OUTFILE).
+       FD  BALANCE-FILE RECORDING MODE F.
+       01  BAL-REC.
+           03 BAL-ID               PIC 9(05).
+           03 BAL-DVZ              PIC 9(03).
+           03 BAL-DVZ-ISO          PIC X(03).
+           03 BAL-DVZ-NAME         PIC X(20).
+           03 BAL-NAME             PIC X(15).
+           03 BAL-SRNAME           PIC X(15).
+           03 BAL-DATE             PIC 9(08).
+           03 BAL-BALANCE          PIC S9(15)
+                                    SIGN IS TRAILING SEPARATE CHARACTER.
+      *STMT-REC: the consolidated per-customer statement.
+       FD  STATEMENT-FILE RECORDING MODE F.
+       01  STMT-REC.
+           03 STMT-ID               PIC 9(05).
+           03 STMT-NAME             PIC X(15).
+           03 STMT-SURNAME          PIC X(15).
+           03 STMT-LDAY             PIC 9(05).
+           03 STMT-DVZ-ISO          PIC X(03).
+           03 STMT-DVZ-NAME         PIC X(20).
+           03 STMT-BALANCE          PIC S9(15)
+                                    SIGN IS TRAILING SEPARATE CHARACTER.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-WORKSHOP.
+           03 ST-TENURE-FILE       PIC 9(02).
+              88 TENUREFILE-EOF                VALUE 10.
+              88 TENUREFILE-SUCCESS            VALUE 00 97.
+           03 ST-BALANCE-FILE      PIC 9(02).
+              88 BALANCEFILE-EOF               VALUE 10.
+              88 BALANCEFILE-SUCCESS           VALUE 00 97.
+           03 ST-STATEMENT-FILE    PIC 9(02).
+              88 STATEMENTFILE-SUCCESS         VALUE 00 97.
+      *In-memory lookup table of every WORK2 tenure record, built once
+      *at start-up so BALANCE-FILE can be matched to it by customer ID
+      *without needing indexed file support. Sized to match IDXFILE's
+      *provisioned capacity (see Z95737.JCL(IDXALLOC), RECORDS(50000
+      *10000)), since that is the upper bound on the customer base
+      *this pipeline is built for.
+      *NOTE: TEN-ID (WORK2's OREC-ID) is only PIC X(04), so WS-T-ID can
+      *never hold more than 9999 - any BAL-ID >= 10000 is therefore
+      *structurally unrepresentable in this table, not just "not found
+      *today". H210-FIND-TENURE-MATCH/H200-PROCESS distinguish the two
+      *cases below so a wide ID doesn't read like an ordinary data gap.
+       01  WS-TENURE-TABLE.
+           03 WS-TENURE-ENTRY OCCURS 50000 TIMES INDEXED BY WS-T-IDX.
+              05 WS-T-ID           PIC 9(05).
+              05 WS-T-NAME         PIC X(15).
+              05 WS-T-SURNAME      PIC X(15).
+              05 WS-T-LDAY         PIC 9(05).
+       01  WS-TENURE-COUNT         PIC 9(05) VALUE ZERO.
+       01  WS-MATCH-IDX            PIC 9(05) VALUE ZERO.
+       01  WS-BALANCE-KEY          PIC 9(05).
+       01  WS-FOUND-FLAG           PIC X(01).
+           88 FOUND-MATCH                      VALUE 'Y'.
+           88 NOT-FOUND-MATCH                  VALUE 'N'.
+       01  WS-REPORT-COUNTERS.
+           03 WS-MATCHED-COUNT     PIC 9(07) VALUE ZERO.
+           03 WS-UNMATCHED-COUNT   PIC 9(07) VALUE ZERO.
+      *Counts the subset of WS-UNMATCHED-COUNT whose BAL-ID is >= 10000,
+      *i.e. structurally outside TEN-ID's PIC X(04) range rather than an
+      *ordinary missing-tenure-record gap (see WS-TENURE-TABLE note).
+           03 WS-ID-TOO-WIDE-COUNT PIC 9(07) VALUE ZERO.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H150-LOAD-TENURE-TABLE
+           READ BALANCE-FILE
+           PERFORM H200-PROCESS UNTIL BALANCEFILE-EOF
+           PERFORM H999-EXIT-PROGRAM.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT TENURE-FILE.
+           IF (ST-TENURE-FILE NOT = 0) AND (ST-TENURE-FILE NOT = 97)
+              DISPLAY 'TENRFILE DID NOT OPEN: ' ST-TENURE-FILE
+              MOVE ST-TENURE-FILE TO RETURN-CODE
+              PERFORM H999-EXIT-PROGRAM
+              END-IF.
+           OPEN INPUT BALANCE-FILE.
+           IF (ST-BALANCE-FILE NOT = 0) AND (ST-BALANCE-FILE NOT = 97)
+              DISPLAY 'BALNFILE DID NOT OPEN: ' ST-BALANCE-FILE
+              MOVE ST-BALANCE-FILE TO RETURN-CODE
+              PERFORM H999-EXIT-PROGRAM
+              END-IF.
+           OPEN OUTPUT STATEMENT-FILE.
+           IF (ST-STATEMENT-FILE NOT = 0) AND
+              (ST-STATEMENT-FILE NOT = 97)
+              DISPLAY 'STMTFILE DID NOT OPEN: ' ST-STATEMENT-FILE
+              MOVE ST-STATEMENT-FILE TO RETURN-CODE
+              PERFORM H999-EXIT-PROGRAM
+              END-IF.
+       H100-END. EXIT.
+
+       H150-LOAD-TENURE-TABLE.
+           READ TENURE-FILE.
+           PERFORM UNTIL TENUREFILE-EOF
+              IF WS-TENURE-COUNT < 50000
+                 ADD 1 TO WS-TENURE-COUNT
+                 MOVE FUNCTION NUMVAL(TEN-ID)
+                    TO WS-T-ID (WS-TENURE-COUNT)
+                 MOVE TEN-NAME    TO WS-T-NAME (WS-TENURE-COUNT)
+                 MOVE TEN-SURNAME TO WS-T-SURNAME (WS-TENURE-COUNT)
+                 MOVE TEN-LDAY    TO WS-T-LDAY (WS-TENURE-COUNT)
+              ELSE
+                 DISPLAY 'TENURE TABLE FULL, DROPPING ID: ' TEN-ID
+                 END-IF
+              READ TENURE-FILE
+              END-PERFORM.
+           CLOSE TENURE-FILE.
+       H150-END. EXIT.
+
+       H200-PROCESS.
+           MOVE BAL-ID TO WS-BALANCE-KEY
+           PERFORM H210-FIND-TENURE-MATCH
+           IF FOUND-MATCH
+              PERFORM H220-WRITE-STATEMENT
+           ELSE
+              IF WS-BALANCE-KEY > 9999
+                 DISPLAY 'ID EXCEEDS WORK2''S 4-DIGIT RANGE, '
+                    'CANNOT JOIN: ' BAL-ID
+                 ADD 1 TO WS-ID-TOO-WIDE-COUNT
+              ELSE
+                 DISPLAY 'NO TENURE MATCH FOR ID: ' BAL-ID
+                 END-IF
+              ADD 1 TO WS-UNMATCHED-COUNT
+              END-IF
+           READ BALANCE-FILE.
+       H200-END. EXIT.
+
+       H210-FIND-TENURE-MATCH.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE ZERO TO WS-MATCH-IDX.
+           PERFORM VARYING WS-T-IDX FROM 1 BY 1
+              UNTIL WS-T-IDX > WS-TENURE-COUNT
+              IF WS-T-ID (WS-T-IDX) = WS-BALANCE-KEY
+                 MOVE 'Y' TO WS-FOUND-FLAG
+                 MOVE WS-T-IDX TO WS-MATCH-IDX
+                 MOVE WS-TENURE-COUNT TO WS-T-IDX
+                 END-IF
+              END-PERFORM.
+       H210-END. EXIT.
+
+       H220-WRITE-STATEMENT.
+           MOVE BAL-ID TO STMT-ID.
+           MOVE WS-T-NAME (WS-MATCH-IDX)    TO STMT-NAME.
+           MOVE WS-T-SURNAME (WS-MATCH-IDX) TO STMT-SURNAME.
+           MOVE WS-T-LDAY (WS-MATCH-IDX)    TO STMT-LDAY.
+           MOVE BAL-DVZ-ISO  TO STMT-DVZ-ISO.
+           MOVE BAL-DVZ-NAME TO STMT-DVZ-NAME.
+           MOVE BAL-BALANCE  TO STMT-BALANCE.
+           WRITE STMT-REC.
+           ADD 1 TO WS-MATCHED-COUNT.
+       H220-END. EXIT.
+
+       H999-EXIT-PROGRAM.
+           DISPLAY '===== WORK4 STATEMENT MATCH TOTALS ====='.
+           DISPLAY 'CUSTOMERS MATCHED   : ' WS-MATCHED-COUNT.
+           DISPLAY 'CUSTOMERS UNMATCHED : ' WS-UNMATCHED-COUNT.
+           DISPLAY '  OF WHICH ID >= 10000 (UNJOINABLE, NOT A '
+              'DATA GAP): ' WS-ID-TOO-WIDE-COUNT.
+           CLOSE BALANCE-FILE.
+           CLOSE STATEMENT-FILE.
+           STOP RUN.
+       H999-END.
