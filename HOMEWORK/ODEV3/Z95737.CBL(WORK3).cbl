@@ -17,7 +17,13 @@
            SELECT INP-FILE ASSIGN TO INPFILE
                              STATUS ST-INP-FILE. 
            SELECT OUT-FILE   ASSIGN TO OUTFILE
-                             STATUS ST-OUT-FILE. 
+                             STATUS ST-OUT-FILE.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPFILE
+                             STATUS ST-SUSPENSE-FILE.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+                             STATUS ST-CHECKPOINT-FILE.
+           SELECT NEGATIVE-FILE ASSIGN TO NEGFILE
+                             STATUS ST-NEGATIVE-FILE.
        DATA DIVISION.
       *DATA DIVISION bölümü: Veri alanlarının ve dosya tanımlarının 
       *bulunduğu bölümdür. FD ifadeleri, dosyaların tanımlarını içerir.
@@ -26,14 +32,48 @@
          01  OUT-REC.
            03 REC-ID-O          PIC 9(5).
            03 REC-DVZ-O         PIC 9(3).
+           03 REC-DVZ-ISO-O     PIC X(3).
+           03 REC-DVZ-NAME-O    PIC X(20).
            03 REC-NAME-O        PIC X(15).
            03 REC-SRNAME-O      PIC X(15).
            03 REC-DATE-O        PIC 9(08).
-           03 REC-BALANCE-O     PIC 9(15).
+           03 REC-BALANCE-O     PIC S9(15)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
        FD  INP-FILE RECORDING MODE F.
          01  INP-REC.
            03 INP-ID            PIC X(5).
            03 INP-DVZ           PIC X(3).
+       FD  SUSPENSE-FILE RECORDING MODE F.
+      *Holds INP-FILE entries that did not match IDX-FILE, so
+      *operations has a durable record to review and resubmit.
+         01  SUSP-REC.
+           03 SREC-ID           PIC S9(5).
+           03 SREC-DVZ          PIC S9(3).
+           03 SREC-INP-REC      PIC X(8).
+      *Checkpoint file: last processed record count/INP-ID plus the
+      *running control totals, refreshed every WS-CHECKPOINT-INTERVAL
+      *records so a restart after an abend can reposition INP-FILE
+      *AND resume the H900 balancing report from the right totals,
+      *instead of restarting both from zero.
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+         01  CKPT-REC.
+           03 CKPT-COUNT            PIC 9(9).
+           03 CKPT-ID               PIC X(5).
+           03 CKPT-READ-COUNT       PIC 9(9).
+           03 CKPT-MATCHED-COUNT    PIC 9(9).
+           03 CKPT-REJECTED-COUNT   PIC 9(9).
+           03 CKPT-NEGATIVE-COUNT   PIC 9(9).
+           03 CKPT-BALANCE-TOTAL    PIC S9(20)
+                                   SIGN IS TRAILING SEPARATE CHARACTER.
+      *Negative-balance exception file: a durable copy of every
+      *account H220-VALIDREC finds with IDX-BALANCE < 0, so overdrawn
+      *accounts survive past the batch step's console output.
+       FD  NEGATIVE-FILE RECORDING MODE F.
+         01  NEG-REC.
+           03 NREC-ID           PIC S9(5).
+           03 NREC-DVZ          PIC S9(3).
+           03 NREC-BALANCE      PIC S9(15)
+                                 SIGN IS TRAILING SEPARATE CHARACTER.
        FD  IDX-FILE.
          01  IDX-REC.
            03 IDX-KEY.
@@ -57,6 +97,61 @@
               88 OUT-SUCCESS                    VALUE 00 97.
            03 ST-IDX-FILE       PIC 9(2).
               88 IDX-SUCCESS                    VALUE 00 97.
+           03 ST-SUSPENSE-FILE  PIC 9(2).
+              88 SUSPENSE-SUCCESS               VALUE 00 97.
+           03 ST-CHECKPOINT-FILE PIC 9(2).
+              88 CHECKPOINT-SUCCESS              VALUE 00 97.
+           03 ST-NEGATIVE-FILE   PIC 9(2).
+              88 NEGATIVE-SUCCESS                VALUE 00 97.
+      *Checkpoint/restart working fields.
+         01  WS-RESTART-AREA.
+           03 WS-RESTART-COUNT      PIC 9(9) VALUE ZERO.
+           03 WS-PROCESSED-COUNT    PIC 9(9) VALUE ZERO.
+           03 WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 100.
+           03 WS-CKPT-QUOTIENT      PIC 9(9).
+           03 WS-CKPT-REMAINDER     PIC 9(9).
+           03 WS-LAST-CKPT-ID       PIC X(5) VALUE SPACES.
+           03 WS-CKPT-ID-SAVED      PIC X(5) VALUE SPACES.
+           03 WS-SKIP-LAST-ID       PIC X(5) VALUE SPACES.
+           03 WS-RESTART-FLAG       PIC X(1) VALUE 'N'.
+              88 RESTART-DETECTED          VALUE 'Y'.
+              88 NOT-RESTART-DETECTED      VALUE 'N'.
+      *Set to 'A' on any abnormal exit path (open failure, checkpoint
+      *integrity mismatch) so H999-PROGRAM-EXIT knows NOT to clear the
+      *checkpoint - only a genuine end-of-run should do that.
+           03 WS-EXIT-REASON        PIC X(1) VALUE 'N'.
+              88 NORMAL-EXIT               VALUE 'N'.
+              88 ABEND-EXIT                VALUE 'A'.
+      *Control totals for the H999 balancing report. These are also
+      *persisted into CKPT-REC on every checkpoint and restored from
+      *it on a restart (see H105-DETERMINE-RESTART), so the report
+      *reflects the whole night's INPFILE even after an abend/resume,
+      *not just the tail processed since the restart.
+         01  WS-CONTROL-TOTALS.
+           03 WS-READ-COUNT     PIC 9(9)  VALUE ZERO.
+           03 WS-MATCHED-COUNT  PIC 9(9)  VALUE ZERO.
+           03 WS-REJECTED-COUNT PIC 9(9)  VALUE ZERO.
+      *Widened past the 15-digit IDX-BALANCE domain plus headroom for
+      *up to IDXFILE's 60000-record provisioned capacity, so a full
+      *night's worth of balances cannot overflow the control total.
+           03 WS-BALANCE-TOTAL  PIC S9(20) VALUE ZERO.
+           03 WS-NEGATIVE-COUNT PIC 9(9)  VALUE ZERO.
+      *Currency reference table: decodes IDX-DVZ/REC-DVZ-O into a
+      *readable ISO-alpha code and currency name for OUT-FILE.
+         01  WS-CURRENCY-INIT-DATA.
+           03 FILLER PIC X(26) VALUE '001XXXUNKNOWN CURRENCY    '.
+           03 FILLER PIC X(26) VALUE '840USDUS DOLLAR           '.
+           03 FILLER PIC X(26) VALUE '978EUREURO                '.
+           03 FILLER PIC X(26) VALUE '949TRYTURKISH LIRA        '.
+           03 FILLER PIC X(26) VALUE '826GBPBRITISH POUND       '.
+         01  WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-INIT-DATA.
+           03 WS-CURR-ENTRY OCCURS 5 TIMES.
+              05 WS-CURR-CODE   PIC X(3).
+              05 WS-CURR-ISO    PIC X(3).
+              05 WS-CURR-NAME   PIC X(20).
+         01  WS-CURR-IDX          PIC 9(2).
+         01  WS-DVZ-DISPLAY       PIC 9(3).
+         01  WS-DVZ-KEY-X         PIC X(3).
 
       *--------------------
        PROCEDURE DIVISION.
@@ -65,32 +160,125 @@
        0000-MAIN.
            PERFORM H100-OPEN-FILES
            READ INP-FILE.
+           IF INP-SUCCESS
+              ADD 1 TO WS-READ-COUNT
+              END-IF
            PERFORM H200-PROCESS UNTIL INP-FILE-EOF
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
        
        H100-OPEN-FILES.
-      *H100-OPEN-FILES adlı bir prosedür, giriş ve çıkış dosyalarını 
-      *açar ve olası hata durumlarını kontrol eder.
+      *H100-OPEN-FILES adlı bir prosedür, giriş ve çıkış dosyalarını
+      *açar ve olası hata durumlarını kontrol eder. OUT-FILE/SUSPENSE-
+      *FILE, bir restart tespit edilirse EXTEND modunda açılır ki
+      *önceki run'da yazılmış kayıtlar kaybolmasın.
            OPEN INPUT  INP-FILE.
-           OPEN OUTPUT OUT-FILE.
-           OPEN INPUT  IDX-FILE.
            IF (ST-INP-FILE NOT = 0) AND (ST-INP-FILE NOT = 97)
-           DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-INP-FILE 
+           DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-INP-FILE
            MOVE ST-INP-FILE TO RETURN-CODE
+           MOVE 'A' TO WS-EXIT-REASON
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           PERFORM H105-DETERMINE-RESTART.
+           IF RESTART-DETECTED
+              OPEN EXTEND OUT-FILE
+              OPEN EXTEND SUSPENSE-FILE
+              OPEN EXTEND NEGATIVE-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+              OPEN OUTPUT SUSPENSE-FILE
+              OPEN OUTPUT NEGATIVE-FILE
+              END-IF.
            IF (ST-OUT-FILE NOT = 0) AND (ST-OUT-FILE NOT = 97)
-           DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-OUT-FILE 
+           DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-OUT-FILE
            MOVE ST-OUT-FILE TO RETURN-CODE
+           MOVE 'A' TO WS-EXIT-REASON
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-SUSPENSE-FILE NOT = 0)
+              AND (ST-SUSPENSE-FILE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN SUSPFILE: ' ST-SUSPENSE-FILE
+           MOVE ST-SUSPENSE-FILE TO RETURN-CODE
+           MOVE 'A' TO WS-EXIT-REASON
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF (ST-NEGATIVE-FILE NOT = 0)
+              AND (ST-NEGATIVE-FILE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN NEGFILE: ' ST-NEGATIVE-FILE
+           MOVE ST-NEGATIVE-FILE TO RETURN-CODE
+           MOVE 'A' TO WS-EXIT-REASON
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN INPUT  IDX-FILE.
            IF (ST-IDX-FILE NOT = 0) AND (ST-IDX-FILE NOT = 97)
-           DISPLAY 'UNABLE TO OPEN IDXFILE: ' ST-IDX-FILE 
+           DISPLAY 'UNABLE TO OPEN IDXFILE: ' ST-IDX-FILE
            MOVE ST-IDX-FILE TO RETURN-CODE
+           MOVE 'A' TO WS-EXIT-REASON
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           PERFORM H110-SKIP-PROCESSED-RECORDS.
        H100-END. EXIT.
+
+       H105-DETERMINE-RESTART.
+      *H105-DETERMINE-RESTART adlı bir prosedür, önceki bir run'dan
+      *kalan CKPTFILE checkpoint kaydını okuyup WS-RESTART-COUNT ve
+      *WS-CKPT-ID-SAVED alanlarını doldurur. OUT-FILE/SUSPENSE-FILE
+      *henüz açılmadığı için bu karar, onların OUTPUT/EXTEND modunda
+      *açılacağına H100-OPEN-FILES'ta karar vermek için kullanılır.
+      *Checkpoint bulunursa WS-CONTROL-TOTALS da CKPT-REC'ten geri
+      *yüklenir, böylece H900-CONTROL-REPORT bir restart'tan sonra
+      *sadece kalan kuyruğu değil, gecenin tamamını yansıtır.
+           MOVE ZERO   TO WS-RESTART-COUNT.
+           MOVE 'N'    TO WS-RESTART-FLAG.
+           MOVE SPACES TO WS-CKPT-ID-SAVED.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-SUCCESS
+              READ CHECKPOINT-FILE
+              IF ST-CHECKPOINT-FILE = 0
+                 MOVE CKPT-COUNT          TO WS-RESTART-COUNT
+                 MOVE CKPT-ID             TO WS-CKPT-ID-SAVED
+                 MOVE CKPT-READ-COUNT     TO WS-READ-COUNT
+                 MOVE CKPT-MATCHED-COUNT  TO WS-MATCHED-COUNT
+                 MOVE CKPT-REJECTED-COUNT TO WS-REJECTED-COUNT
+                 MOVE CKPT-NEGATIVE-COUNT TO WS-NEGATIVE-COUNT
+                 MOVE CKPT-BALANCE-TOTAL  TO WS-BALANCE-TOTAL
+                 END-IF
+              CLOSE CHECKPOINT-FILE
+              END-IF.
+           IF WS-RESTART-COUNT > 0
+              MOVE 'Y' TO WS-RESTART-FLAG
+              END-IF.
+       H105-END. EXIT.
+
+       H110-SKIP-PROCESSED-RECORDS.
+      *H110-SKIP-PROCESSED-RECORDS adlı bir prosedür, bir restart
+      *tespit edildiyse INP-FILE'ı checkpoint noktasına getirmek için
+      *zaten işlenmiş kayıtları atlar, sonra atlanan son kaydın ID'si
+      *ile CKPTFILE'da saklanan CKPT-ID'yi karşılaştırır - INPFILE bu
+      *run için yeniden üretilmiş/sıralaması değişmişse sessizce yanlış
+      *noktadan devam etmek yerine programı durdurur.
+           IF RESTART-DETECTED
+              DISPLAY 'RESTART DETECTED, SKIPPING '
+                 WS-RESTART-COUNT ' ALREADY-PROCESSED RECORDS'
+              PERFORM WS-RESTART-COUNT TIMES
+                 READ INP-FILE
+                 IF INP-SUCCESS
+                    MOVE INP-ID TO WS-SKIP-LAST-ID
+                    END-IF
+                 END-PERFORM
+              MOVE WS-RESTART-COUNT TO WS-PROCESSED-COUNT
+              IF WS-SKIP-LAST-ID NOT = WS-CKPT-ID-SAVED
+                 DISPLAY 'CHECKPOINT INTEGRITY ERROR: EXPECTED '
+                    'LAST PROCESSED ID ' WS-CKPT-ID-SAVED
+                 DISPLAY 'BUT FOUND ' WS-SKIP-LAST-ID
+                    ' AT THE RESUME POINT - INPFILE MAY HAVE '
+                    'CHANGED SINCE THE CHECKPOINT WAS WRITTEN'
+                 MOVE 99  TO RETURN-CODE
+                 MOVE 'A' TO WS-EXIT-REASON
+                 PERFORM H999-PROGRAM-EXIT
+                 END-IF
+              END-IF.
+       H110-END. EXIT.
        
        H200-PROCESS.
       *H200-PROCESS adlı bir prosedür, giriş dosyasından veri okur ve 
@@ -110,7 +298,18 @@
       *durumunda bir hata mesajı görüntüler ve bir sonraki giriş 
       *kaydını okur.
            DISPLAY 'INVALID KEY :' IDX-KEY.
+           MOVE IDX-ID    TO SREC-ID.
+           MOVE IDX-DVZ   TO SREC-DVZ.
+           MOVE INP-REC   TO SREC-INP-REC.
+           WRITE SUSP-REC.
+           ADD 1 TO WS-REJECTED-COUNT.
+           ADD 1 TO WS-PROCESSED-COUNT.
+           MOVE INP-ID TO WS-LAST-CKPT-ID.
+           PERFORM H150-CHECKPOINT-IF-DUE.
            READ INP-FILE.
+           IF INP-SUCCESS
+              ADD 1 TO WS-READ-COUNT
+              END-IF.
        H210-END. EXIT.
 
        H220-VALIDREC.
@@ -121,22 +320,139 @@
            COMPUTE GREG-DATE = FUNCTION DATE-OF-INTEGER(INT-DATE)
            MOVE IDX-ID TO REC-ID-O.
            MOVE IDX-DVZ TO REC-DVZ-O.
+           PERFORM LOOKUP-CURRENCY.
            MOVE IDX-NAME TO REC-NAME-O.
            MOVE IDX-SRNAME TO REC-SRNAME-O.
            MOVE GREG-DATE TO REC-DATE-O.
            MOVE IDX-BALANCE TO REC-BALANCE-O.
            WRITE OUT-REC.
+           ADD 1 TO WS-MATCHED-COUNT.
+           ADD IDX-BALANCE TO WS-BALANCE-TOTAL
+              ON SIZE ERROR
+                 DISPLAY 'WS-BALANCE-TOTAL OVERFLOWED ADDING ID: '
+                    IDX-ID ' BALANCE: ' IDX-BALANCE
+                 MOVE 99  TO RETURN-CODE
+                 MOVE 'A' TO WS-EXIT-REASON
+                 PERFORM H999-PROGRAM-EXIT
+              END-ADD.
+           IF IDX-BALANCE < 0
+              DISPLAY 'NEGATIVE BALANCE ACCOUNT : ' IDX-ID
+                 ' DVZ: ' IDX-DVZ ' BALANCE: ' IDX-BALANCE
+              MOVE IDX-ID      TO NREC-ID
+              MOVE IDX-DVZ     TO NREC-DVZ
+              MOVE IDX-BALANCE TO NREC-BALANCE
+              WRITE NEG-REC
+              ADD 1 TO WS-NEGATIVE-COUNT
+              END-IF.
+           ADD 1 TO WS-PROCESSED-COUNT.
+           MOVE INP-ID TO WS-LAST-CKPT-ID.
+           PERFORM H150-CHECKPOINT-IF-DUE.
            READ INP-FILE.
+           IF INP-SUCCESS
+              ADD 1 TO WS-READ-COUNT
+              END-IF.
        H220-END. EXIT.
       *
+       LOOKUP-CURRENCY.
+      *LOOKUP-CURRENCY adlı bir prosedür, IDX-DVZ değerini WS-CURRENCY-
+      *TABLE üzerinde arar ve REC-DVZ-ISO-O / REC-DVZ-NAME-O alanlarını
+      *doldurur. Tanınmayan kodlar için 'UNKNOWN CURRENCY' döner.
+           MOVE IDX-DVZ TO WS-DVZ-DISPLAY.
+           MOVE WS-DVZ-DISPLAY TO WS-DVZ-KEY-X.
+           MOVE WS-CURR-ISO (1)  TO REC-DVZ-ISO-O.
+           MOVE WS-CURR-NAME (1) TO REC-DVZ-NAME-O.
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+              UNTIL WS-CURR-IDX > 5
+              IF WS-CURR-CODE (WS-CURR-IDX) = WS-DVZ-KEY-X
+                 MOVE WS-CURR-ISO (WS-CURR-IDX)  TO REC-DVZ-ISO-O
+                 MOVE WS-CURR-NAME (WS-CURR-IDX) TO REC-DVZ-NAME-O
+                 MOVE 6 TO WS-CURR-IDX
+                 END-IF
+              END-PERFORM.
+       LOOKUP-CURRENCY-END. EXIT.
+      *
+       H150-CHECKPOINT-IF-DUE.
+      *H150-CHECKPOINT-IF-DUE adlı bir prosedür, her WS-CHECKPOINT-
+      *INTERVAL kayıtta bir CKPTFILE checkpoint kaydı yazdırır.
+           DIVIDE WS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CKPT-QUOTIENT
+              REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+              PERFORM H160-WRITE-CHECKPOINT
+              END-IF.
+       H150-END. EXIT.
+
+       H160-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-PROCESSED-COUNT TO CKPT-COUNT.
+           MOVE WS-LAST-CKPT-ID    TO CKPT-ID.
+           MOVE WS-READ-COUNT      TO CKPT-READ-COUNT.
+           MOVE WS-MATCHED-COUNT   TO CKPT-MATCHED-COUNT.
+           MOVE WS-REJECTED-COUNT  TO CKPT-REJECTED-COUNT.
+           MOVE WS-NEGATIVE-COUNT  TO CKPT-NEGATIVE-COUNT.
+           MOVE WS-BALANCE-TOTAL   TO CKPT-BALANCE-TOTAL.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+       H160-END. EXIT.
+      *
+       H900-CONTROL-REPORT.
+      *H900-CONTROL-REPORT adlı bir prosedür, run sonunda INP-FILE'dan
+      *okunan, eşleşen/yazılan ve reddedilen kayıt sayılarını ve yazılan
+      *REC-BALANCE-O toplamını DISPLAY eder; IDX-FILE ile mutabakat için
+      *kullanılır. Bu toplamlar bir restart'tan sonra CKPT-REC'ten geri
+      *yüklenmiş olabileceğinden, run bir checkpoint'ten devam ettiyse
+      *bunu da ayrıca belirtir - aksi halde totaller gecenin tamamına
+      *ait gibi yanlış yorumlanabilir.
+           DISPLAY '========= WORK3 CONTROL TOTALS ========='.
+           IF RESTART-DETECTED
+              DISPLAY 'RESTART DETECTED - RESUMED AFTER '
+                 WS-RESTART-COUNT ' PREVIOUSLY-PROCESSED RECORDS'
+              DISPLAY 'TOTALS BELOW INCLUDE THE PRIOR RUN(S) '
+                 'VIA THE RESTORED CHECKPOINT'
+           ELSE
+              DISPLAY 'FULL RUN - NO RESTART DETECTED'
+              END-IF.
+           DISPLAY 'RECORDS READ     (INP-FILE) : ' WS-READ-COUNT.
+           DISPLAY 'RECORDS MATCHED  (OUT-FILE) : ' WS-MATCHED-COUNT.
+           DISPLAY 'RECORDS REJECTED (SUSPFILE) : ' WS-REJECTED-COUNT.
+           DISPLAY 'SUM OF REC-BALANCE-O WRITTEN: ' WS-BALANCE-TOTAL.
+           DISPLAY 'NEGATIVE BALANCE ACCOUNTS   : ' WS-NEGATIVE-COUNT.
+       H900-END. EXIT.
+
        H999-PROGRAM-EXIT.
-      *H999-PROGRAM-EXIT adlı bir prosedür, programın sonlandırılması 
+      *H999-PROGRAM-EXIT adlı bir prosedür, programın sonlandırılması
       *için kullanılır. Dosyalar kapatılır ve program durdurulur.
+      *CKPTFILE sadece normal (abend olmayan) bir bitişte temizlenir -
+      *aksi halde bir açılış hatası veya bütünlük kontrolü hatası,
+      *önceki run'dan kalan checkpoint'i yok edip bir sonraki restart'ı
+      *yine baştan başlatırdı.
+           PERFORM H900-CONTROL-REPORT.
+           IF NORMAL-EXIT
+              PERFORM H170-CLEAR-CHECKPOINT
+              END-IF.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
            CLOSE IDX-FILE.
+           CLOSE SUSPENSE-FILE.
+           CLOSE NEGATIVE-FILE.
            STOP RUN.
        H999-END. EXIT.
+      *
+       H170-CLEAR-CHECKPOINT.
+      *H170-CLEAR-CHECKPOINT adlı bir prosedür, run başarıyla bittiğinde
+      *CKPTFILE'ı sıfır sayımlı bir kayıtla günceller, böylece bir
+      *sonraki run baştan başlar (restart olarak görünmez).
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO   TO CKPT-COUNT.
+           MOVE SPACES TO CKPT-ID.
+           MOVE ZERO   TO CKPT-READ-COUNT.
+           MOVE ZERO   TO CKPT-MATCHED-COUNT.
+           MOVE ZERO   TO CKPT-REJECTED-COUNT.
+           MOVE ZERO   TO CKPT-NEGATIVE-COUNT.
+           MOVE ZERO   TO CKPT-BALANCE-TOTAL.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+       H170-END. EXIT.
       *Bu şekilde, program giriş dosyasından kayıtları okur, 
       *bu kayıtları indeksli dosyada arar, uygun alanlara taşır ve 
       *çıkış dosyasına yazar. Program, giriş dosyasındaki tüm kayıtlar 
