@@ -9,11 +9,27 @@
                                 STATUS ST-OUTPUT-FILE.
            SELECT INPUT-FILE    ASSIGN TO INPFILE
                                 STATUS ST-INPUT-FILE.
+           SELECT REJECT-FILE   ASSIGN TO RJCTFILE
+                                STATUS ST-REJECT-FILE.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+                                STATUS ST-EXCEPTION-FILE.
+           SELECT SUMMARY-FILE  ASSIGN TO SUMRFILE
+                                STATUS ST-SUMMARY-FILE.
       *This is where we declare input and output files.
       *Also their variables to hold their status information. e.g. 0, 97
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
+      *OREC-ID/IREC-ID are PIC X(04) (max 9999 once read numerically via
+      *FUNCTION NUMVAL downstream), while WORK3/IDXFILE key on a 5-digit
+      *customer ID (up to 99999, IDXFILE provisioned for 60000 records -
+      *see Z95737.JCL(IDXALLOC)). This is a pre-existing upstream/master
+      *file width mismatch, not introduced by req 008's WORK4: widening
+      *it here would change INPFILE's external record layout plus every
+      *downstream OUTPFILE/RJCTFILE/EXCPFILE/SUMRFILE DCB in
+      *Z95737.JCL(NIGHTLY), so it is documented and handled explicitly
+      *in WORK4 (see WORK4's H210-FIND-TENURE-MATCH) instead of widened
+      *here without a confirmed upstream data change.
        FD  OUTPUT-FILE RECORDING MODE F.
        01  OUT-REC.
            03 OREC-ID              PIC X(04).
@@ -31,6 +47,32 @@
            03 IREC-BDAY            PIC 9(08).
            03 IREC-TDAY            PIC 9(08).
       *
+      *Reject file: holds records with a bad (non-calendar) BDAY/TDAY
+      *so a malformed date no longer abends the whole run.
+       FD  REJECT-FILE RECORDING MODE F.
+       01  REJ-REC.
+           03 RREC-ID              PIC X(04).
+           03 RREC-NAME            PIC X(15).
+           03 RREC-SURNAME         PIC X(15).
+           03 RREC-BDAY            PIC 9(08).
+           03 RREC-TDAY            PIC 9(08).
+           03 RREC-REASON          PIC X(20).
+      *
+      *Exception file: holds records whose dates are valid calendar
+      *dates but where IREC-TDAY is before IREC-BDAY (negative tenure).
+       FD  EXCEPTION-FILE RECORDING MODE F.
+       01  EXC-REC.
+           03 XREC-ID              PIC X(04).
+           03 XREC-NAME            PIC X(15).
+           03 XREC-SURNAME         PIC X(15).
+           03 XREC-BDAY            PIC 9(08).
+           03 XREC-TDAY            PIC 9(08).
+           03 XREC-REASON          PIC X(20).
+      *
+      *Summary file: end-of-run tenure-bracket distribution report.
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUM-LINE                PIC X(80).
+      *
       *
       *--------------------------------------
        WORKING-STORAGE SECTION.
@@ -40,8 +82,26 @@
               88 INPFILE-SUCCESS              VALUE 00 97.
            03 ST-OUTPUT-FILE       PIC 9(02).
               88 OUTPFILE-SUCCESS             VALUE 00 97.
+           03 ST-REJECT-FILE       PIC 9(02).
+              88 RJCTFILE-SUCCESS             VALUE 00 97.
+           03 ST-EXCEPTION-FILE    PIC 9(02).
+              88 EXCPFILE-SUCCESS             VALUE 00 97.
+           03 ST-SUMMARY-FILE      PIC 9(02).
+              88 SUMRFILE-SUCCESS             VALUE 00 97.
            03 BDAY-INT             PIC 9(07).
            03 TDAY-INT             PIC 9(07).
+           03 WS-DATE-CHECK        PIC 9(02).
+           03 WS-VALID-DATES       PIC X(01).
+              88 DATES-ARE-VALID               VALUE 'Y'.
+              88 DATES-ARE-INVALID             VALUE 'N'.
+      *
+      *Tenure-bracket counters for the end-of-run summary report.
+       01  WS-SUMMARY-COUNTERS.
+           03 WS-BKT-UNDER-1-YEAR  PIC 9(07) VALUE ZERO.
+           03 WS-BKT-1-TO-5-YEARS  PIC 9(07) VALUE ZERO.
+           03 WS-BKT-5-TO-10-YEARS PIC 9(07) VALUE ZERO.
+           03 WS-BKT-10-PLUS-YEARS PIC 9(07) VALUE ZERO.
+           03 WS-BKT-GRAND-TOTAL   PIC 9(07) VALUE ZERO.
       *
       *
       *-----------------------------------------------------------------
@@ -65,19 +125,57 @@
               MOVE ST-OUTPUT-FILE TO RETURN-CODE
               PERFORM H999-EXIT-PROGRAM
               END-IF.
+           OPEN OUTPUT REJECT-FILE.
+           IF (ST-REJECT-FILE NOT = 0) AND (ST-REJECT-FILE NOT = 97)
+              DISPLAY 'RJCTFILE DID NOT PROPERLY OPEN: ' ST-REJECT-FILE
+              MOVE ST-REJECT-FILE TO RETURN-CODE
+              PERFORM H999-EXIT-PROGRAM
+              END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF (ST-EXCEPTION-FILE NOT = 0) AND
+              (ST-EXCEPTION-FILE NOT = 97)
+              DISPLAY 'EXCPFILE DID NOT OPEN: '
+                 ST-EXCEPTION-FILE
+              MOVE ST-EXCEPTION-FILE TO RETURN-CODE
+              PERFORM H999-EXIT-PROGRAM
+              END-IF.
            READ INPUT-FILE.
        H100-END. EXIT.
 
        H200-READ-FILE.
-           PERFORM CALCULATION.
+           PERFORM VALIDATE-DATES
+           IF DATES-ARE-VALID
+              PERFORM CALCULATION
+           ELSE
+              PERFORM WRITE-REJECT
+              END-IF
            READ INPUT-FILE.
        H200-END. EXIT.
 
+       VALIDATE-DATES.
+           MOVE 'Y' TO WS-VALID-DATES
+           COMPUTE WS-DATE-CHECK =
+              FUNCTION TEST-DATE-YYYYMMDD(IREC-BDAY)
+           IF WS-DATE-CHECK NOT = 0
+              MOVE 'N' TO WS-VALID-DATES
+           ELSE
+              COMPUTE WS-DATE-CHECK =
+                 FUNCTION TEST-DATE-YYYYMMDD(IREC-TDAY)
+              IF WS-DATE-CHECK NOT = 0
+                 MOVE 'N' TO WS-VALID-DATES
+                 END-IF
+              END-IF.
+       VALIDATE-DATES-END. EXIT.
+
        CALCULATION.
            COMPUTE BDAY-INT = FUNCTION INTEGER-OF-DATE(IREC-BDAY)
            COMPUTE TDAY-INT = FUNCTION INTEGER-OF-DATE(IREC-TDAY)
-           COMPUTE OREC-LDAY = TDAY-INT - BDAY-INT
-           PERFORM WRITE-OUT.
+           IF TDAY-INT < BDAY-INT
+              PERFORM WRITE-EXCEPTION
+           ELSE
+              COMPUTE OREC-LDAY = TDAY-INT - BDAY-INT
+              PERFORM WRITE-OUT
+              END-IF.
        CALCULATION-END. EXIT.
 
        WRITE-OUT.
@@ -87,10 +185,84 @@
            MOVE IREC-BDAY    TO OREC-BDAY.
            MOVE IREC-TDAY    TO OREC-TDAY.
            WRITE OUT-REC.
+           PERFORM TALLY-SUMMARY.
        WRITE-END. EXIT.
 
+       WRITE-REJECT.
+           MOVE IREC-ID      TO RREC-ID.
+           MOVE IREC-NAME    TO RREC-NAME.
+           MOVE IREC-SURNAME TO RREC-SURNAME.
+           MOVE IREC-BDAY    TO RREC-BDAY.
+           MOVE IREC-TDAY    TO RREC-TDAY.
+           MOVE 'BAD CALENDAR DATE' TO RREC-REASON.
+           WRITE REJ-REC.
+       WRITE-REJECT-END. EXIT.
+
+       WRITE-EXCEPTION.
+           MOVE IREC-ID      TO XREC-ID.
+           MOVE IREC-NAME    TO XREC-NAME.
+           MOVE IREC-SURNAME TO XREC-SURNAME.
+           MOVE IREC-BDAY    TO XREC-BDAY.
+           MOVE IREC-TDAY    TO XREC-TDAY.
+           MOVE 'NEGATIVE DURATION'     TO XREC-REASON.
+           WRITE EXC-REC.
+       WRITE-EXCEPTION-END. EXIT.
+
+       TALLY-SUMMARY.
+           EVALUATE TRUE
+              WHEN OREC-LDAY < 00365
+                 ADD 1 TO WS-BKT-UNDER-1-YEAR
+              WHEN OREC-LDAY < 01825
+                 ADD 1 TO WS-BKT-1-TO-5-YEARS
+              WHEN OREC-LDAY < 03650
+                 ADD 1 TO WS-BKT-5-TO-10-YEARS
+              WHEN OTHER
+                 ADD 1 TO WS-BKT-10-PLUS-YEARS
+              END-EVALUATE
+           ADD 1 TO WS-BKT-GRAND-TOTAL.
+       TALLY-SUMMARY-END. EXIT.
+
+       H900-WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE.
+           IF (ST-SUMMARY-FILE NOT = 0) AND (ST-SUMMARY-FILE NOT = 97)
+              DISPLAY 'SUMRFILE DID NOT OPEN: ' ST-SUMMARY-FILE
+              MOVE ST-SUMMARY-FILE TO RETURN-CODE
+           ELSE
+              MOVE 'TENURE BRACKET SUMMARY REPORT' TO SUM-LINE
+              WRITE SUM-LINE
+              MOVE SPACES TO SUM-LINE
+              WRITE SUM-LINE
+              MOVE 'UNDER 1 YEAR    : ' TO SUM-LINE
+              MOVE WS-BKT-UNDER-1-YEAR TO
+                 SUM-LINE (19:7)
+              WRITE SUM-LINE
+              MOVE '1 TO 5 YEARS    : ' TO SUM-LINE
+              MOVE WS-BKT-1-TO-5-YEARS TO
+                 SUM-LINE (19:7)
+              WRITE SUM-LINE
+              MOVE '5 TO 10 YEARS   : ' TO SUM-LINE
+              MOVE WS-BKT-5-TO-10-YEARS TO
+                 SUM-LINE (19:7)
+              WRITE SUM-LINE
+              MOVE '10 PLUS YEARS   : ' TO SUM-LINE
+              MOVE WS-BKT-10-PLUS-YEARS TO
+                 SUM-LINE (19:7)
+              WRITE SUM-LINE
+              MOVE SPACES TO SUM-LINE
+              WRITE SUM-LINE
+              MOVE 'GRAND TOTAL     : ' TO SUM-LINE
+              MOVE WS-BKT-GRAND-TOTAL TO
+                 SUM-LINE (19:7)
+              WRITE SUM-LINE
+              CLOSE SUMMARY-FILE
+              END-IF.
+       H900-END. EXIT.
+
        H999-EXIT-PROGRAM.
+           PERFORM H900-WRITE-SUMMARY-REPORT
            CLOSE OUTPUT-FILE.
            CLOSE INPUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE EXCEPTION-FILE.
            STOP RUN.
        H999-END.
