@@ -0,0 +1,34 @@
+//Z95737G  JOB (ACCTNO),'SULEYMAN BOZAN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP: DEFINE THE GDG BASES Z95737.JCL(NIGHTLY) READS
+//* AND WRITES EVERY NIGHT.  LIMIT(31) KEEPS ROUGHLY A MONTH OF
+//* GENERATIONS; SCRATCH PHYSICALLY DELETES A GENERATION'S DATA
+//* SET THE MOMENT IT ROLLS OFF THAT LIMIT, SO THE CATALOG NEVER
+//* ACCUMULATES DATASETS NO JOB COULD STILL REFERENCE BY RELATIVE
+//* GENERATION NUMBER.  RUN ONCE BEFORE THE FIRST NIGHTLY
+//* SUBMISSION.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(Z95737.DAILY.CUSTFEED)   -
+              LIMIT(31) SCRATCH NOEMPTY)
+  DEFINE GDG (NAME(Z95737.DAILY.BALFEED)    -
+              LIMIT(31) SCRATCH NOEMPTY)
+  DEFINE GDG (NAME(Z95737.TENURE.OUTPFILE)  -
+              LIMIT(31) SCRATCH NOEMPTY)
+  DEFINE GDG (NAME(Z95737.TENURE.RJCTFILE)  -
+              LIMIT(31) SCRATCH NOEMPTY)
+  DEFINE GDG (NAME(Z95737.TENURE.EXCPFILE)  -
+              LIMIT(31) SCRATCH NOEMPTY)
+  DEFINE GDG (NAME(Z95737.TENURE.SUMRFILE)  -
+              LIMIT(31) SCRATCH NOEMPTY)
+  DEFINE GDG (NAME(Z95737.BALANCE.OUTFILE)  -
+              LIMIT(31) SCRATCH NOEMPTY)
+  DEFINE GDG (NAME(Z95737.BALANCE.SUSPFILE) -
+              LIMIT(31) SCRATCH NOEMPTY)
+  DEFINE GDG (NAME(Z95737.BALANCE.NEGFILE)  -
+              LIMIT(31) SCRATCH NOEMPTY)
+/*
+//
