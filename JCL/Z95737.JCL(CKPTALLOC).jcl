@@ -0,0 +1,17 @@
+//Z95737K  JOB (ACCTNO),'SULEYMAN BOZAN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP: ALLOCATE WORK3'S CKPTFILE EMPTY SO THE
+//* NIGHTLY JOB CAN ALWAYS OPEN IT DISP=OLD.  RECORD LAYOUT IS
+//* CKPT-REC FROM Z95737.CBL(WORK3): CKPT-COUNT PIC 9(9) +
+//* CKPT-ID PIC X(5) + CKPT-READ-COUNT PIC 9(9) +
+//* CKPT-MATCHED-COUNT PIC 9(9) + CKPT-REJECTED-COUNT PIC 9(9) +
+//* CKPT-NEGATIVE-COUNT PIC 9(9) + CKPT-BALANCE-TOTAL PIC S9(20)
+//* SIGN TRAILING SEPARATE = 9+5+9+9+9+9+21 = 71 BYTES, ONE RECORD.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IEFBR14
+//CKPTFILE DD DSN=Z95737.BALANCE.CKPTFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//
