@@ -0,0 +1,26 @@
+//Z95737I  JOB (ACCTNO),'SULEYMAN BOZAN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP: DEFINE THE VSAM KSDS BEHIND WORK3'S IDXFILE.
+//* RUN ONCE BEFORE THE FIRST Z95737.JCL(NIGHTLY) SUBMISSION, OR
+//* AGAIN IF THE CLUSTER EVER HAS TO BE REBUILT FROM A FLAT-FILE
+//* RELOAD.  KEY/RECORD SIZES MATCH THE IDX-REC LAYOUT IN
+//* Z95737.CBL(WORK3):
+//*   IDX-KEY  (IDX-ID PIC S9(5) COMP-3, IDX-DVZ PIC S9(3) COMP-3)
+//*            = 3 + 2 = 5 BYTES, STARTING AT OFFSET 0
+//*   IDX-REC  = 5 (KEY) + 15 (NAME) + 15 (SRNAME) + 4 (DATE) +
+//*              8 (BALANCE) = 47 BYTES
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(Z95737.MASTER.IDXFILE)          -
+                  INDEXED                              -
+                  KEYS(5 0)                             -
+                  RECORDSIZE(47 47)                     -
+                  RECORDS(50000 10000)                  -
+                  SHAREOPTIONS(2 3))                     -
+         DATA    (NAME(Z95737.MASTER.IDXFILE.DATA))     -
+         INDEX   (NAME(Z95737.MASTER.IDXFILE.INDEX))
+/*
+//
