@@ -0,0 +1,161 @@
+//Z95737N  JOB (ACCTNO),'SULEYMAN BOZAN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH WINDOW FOR WORK2 (TENURE CALC) AND WORK3
+//* (BALANCE LOOKUP).  STEP020 ONLY RUNS IF STEP010 COMES BACK
+//* CLEAN (RC=0), SO A BAD WORK2 RUN NEVER FEEDS WORK3.
+//*
+//* DCB ATTRIBUTES BELOW ARE TAKEN STRAIGHT FROM THE FD LAYOUTS
+//* IN Z95737.CBL(WORK2) AND Z95737.CBL(WORK3):
+//*   WORK2  IN-REC  = 4+15+15+8+8           = 50  (INPFILE)
+//*          OUT-REC = 4+15+15+8+8+5         = 55  (OUTPFILE)
+//*          REJ-REC = 4+15+15+8+8+20        = 70  (RJCTFILE)
+//*          EXC-REC = 4+15+15+8+8+20        = 70  (EXCPFILE)
+//*          SUM-LINE= 80                    = 80  (SUMRFILE)
+//*   WORK3  INP-REC = 5+3                   =  8  (INPFILE)
+//*          OUT-REC = 5+3+3+20+15+15+8+16   = 85  (OUTFILE, incl.
+//*                    the separate sign byte on REC-BALANCE-O)
+//*          SUSP-REC= 5+3+8                 = 16  (SUSPFILE)
+//*          CKPT-REC= 9+5+9+9+9+9+21        = 71  (CKPTFILE, incl.
+//*                    the restored control totals + their sign byte)
+//*          NEG-REC = 5+3+16                = 24  (NEGFILE, incl.
+//*                    the separate sign byte on NREC-BALANCE)
+//*          IDX-REC = KEYLEN 5, RECORDSIZE 47 (VSAM KSDS, IDXFILE -
+//*                    see Z95737.JCL(IDXALLOC) for the one-time
+//*                    IDCAMS DEFINE CLUSTER that built this dataset)
+//*
+//* EVERY DD BELOW THAT THIS JOB EITHER READS OR CREATES FOR THE
+//* NIGHT'S CYCLE IS A GDG (SEE Z95737.JCL(GDGALLOC) FOR THE
+//* ONE-TIME DEFINE GDG SETUP).  INPFILE DDS READ RELATIVE
+//* GENERATION (0) - "THE MOST CURRENT CYCLE" - PRODUCED BY AN
+//* UPSTREAM EXTRACT JOB.  OUTPUT DDS ARE CREATED AS (+1), WHICH
+//* IS HOW A GDG ROLLS OVER: EACH RUN CATALOGS A NEW GENERATION
+//* WITHOUT COLLIDING WITH LAST NIGHT'S, AND THE GDG BASE'S
+//* LIMIT/SCRATCH OPTION AGES THE OLDEST GENERATION OUT AUTOMATIC-
+//* ALLY ONCE THE LIMIT IS EXCEEDED.  A FIXED, NON-GENERATION DSN
+//* HERE WOULD MAKE DISP=(NEW,...) FAIL THE SECOND NIGHT THIS JOB
+//* RUNS, SINCE THE FIRST NIGHT'S DATASET WOULD STILL BE CATALOGED
+//* UNDER THAT SAME NAME.
+//*
+//* RESTART OVERRIDE (WORK3/STEP020 ONLY): DEFAULTS TO RESTART=NO,
+//* A FRESH NIGHTLY RUN THAT ALLOCATES BRAND-NEW (+1) GENERATIONS
+//* FOR OUTFILE/SUSPFILE/NEGFILE.  WORK3's OPEN EXTEND (SEE
+//* Z95737.CBL(WORK3) H100-OPEN-FILES) ONLY HAS SOMETHING USEFUL TO
+//* EXTEND IF THOSE DDS ARE REOPENED AGAINST THE *SAME* GENERATION
+//* THE INTERRUPTED RUN WAS WRITING, NOT A NEW EMPTY ONE - SO
+//* WHEN RESUBMITTING THIS JOB TO RESTART STEP020 AFTER AN ABEND
+//* (THE IDX-FILE-UNAVAILABLE/DASD-FULL SCENARIOS REQ 007's
+//* CHECKPOINT/RESTART EXISTS FOR), THE OPERATOR MUST OVERRIDE THIS
+//* SET STATEMENT TO RESTART=YES BEFORE RESUBMITTING (EDIT THE
+//* SUBMITTED DECK, OR OVERRIDE VIA THE SUBMITTING TOOL'S SYMBOLIC
+//* PARAMETER FACILITY).  A RESTART=YES RUN INSTEAD REOPENS
+//* RELATIVE GENERATION (0) - "THE GENERATION CATALOGED MOST
+//* RECENTLY", I.E. THE ONE THE ABENDED RUN WAS WRITING - AS
+//* DISP=MOD, WHICH APPENDS RATHER THAN TRUNCATES.  THIS ONLY WORKS
+//* BECAUSE THE FRESH-RUN DISPOSITION BELOW IS (NEW,CATLG,CATLG),
+//* NOT (NEW,CATLG,DELETE): THE ABNORMAL-TERMINATION DISPOSITION
+//* MUST ALSO CATLG THE GENERATION, OR AN ABEND DELETES THE VERY
+//* PARTIAL OUTPUT A RESTART NEEDS TO EXTEND.  A RESTART=YES RUN'S
+//* OWN DISPOSITION IS (MOD,CATLG,CATLG) FOR THE SAME REASON - A
+//* SECOND ABEND DURING THE RESTART ITSELF MUST NOT LOSE THE
+//* GENERATION EITHER.  ONLY A NORMAL WORK3 COMPLETION (WS-EXIT-
+//* REASON STAYS NORMAL, CHECKPOINT CLEARED) MEANS GENERATION (0)
+//* IS DONE AND READY FOR TOMORROW'S (+1) TO ROLL PAST IT.
+//*--------------------------------------------------------------*
+//        SET RESTART=NO
+//STEP010  EXEC PGM=WORK2
+//STEPLIB  DD DSN=Z95737.LOADLIB,DISP=SHR
+//INPFILE  DD DSN=Z95737.DAILY.CUSTFEED(0),DISP=SHR
+//OUTPFILE DD DSN=Z95737.TENURE.OUTPFILE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(50,25),RLSE),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//RJCTFILE DD DSN=Z95737.TENURE.RJCTFILE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//EXCPFILE DD DSN=Z95737.TENURE.EXCPFILE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//SUMRFILE DD DSN=Z95737.TENURE.SUMRFILE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* DON'T EVEN ATTEMPT WORK3 IF WORK2 DIDN'T COME BACK RC=0 - A
+//* REJECT/EXCEPTION FILE FULL OF GARBAGE RECORDS IS A DATA
+//* PROBLEM, NOT A RESTART CANDIDATE, BUT AN ABEND OR RC>0 OUT OF
+//* WORK2 MEANS THE TENURE OUTPUT CAN'T BE TRUSTED FOR TONIGHT.
+// IF (STEP010.RC = 0) THEN
+// IF (&RESTART = YES) THEN
+//*RESTART RUN: REOPEN THE SAME GENERATION (RELATIVE (0), I.E. THE
+//*ONE MOST RECENTLY CATALOGED - SEE THE RESTART-OVERRIDE COMMENT
+//*ABOVE) THE INTERRUPTED RUN WAS WRITING, APPENDING INSTEAD OF
+//*ALLOCATING A NEW EMPTY ONE, SO WORK3's OPEN EXTEND HAS THE PRIOR
+//*PARTIAL OUTPUT TO EXTEND.
+//STEP020  EXEC PGM=WORK3
+//STEPLIB  DD DSN=Z95737.LOADLIB,DISP=SHR
+//INPFILE  DD DSN=Z95737.DAILY.BALFEED(0),DISP=SHR
+//IDXFILE  DD DSN=Z95737.MASTER.IDXFILE,DISP=SHR
+//OUTFILE  DD DSN=Z95737.BALANCE.OUTFILE(0),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=85,BLKSIZE=0)
+//SUSPFILE DD DSN=Z95737.BALANCE.SUSPFILE(0),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=16,BLKSIZE=0)
+//NEGFILE  DD DSN=Z95737.BALANCE.NEGFILE(0),
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//CKPTFILE DD DSN=Z95737.BALANCE.CKPTFILE,DISP=(OLD,KEEP,KEEP),
+//            DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+// ELSE
+//*FRESH RUN: ALLOCATE A BRAND-NEW (+1) GENERATION FOR EACH OF
+//*OUTFILE/SUSPFILE/NEGFILE.  DISPOSITION ON ABNORMAL TERMINATION
+//*IS CATLG, NOT DELETE - SEE THE RESTART-OVERRIDE COMMENT ABOVE
+//*FOR WHY: AN ABEND MUST LEAVE THIS GENERATION IN PLACE FOR A
+//*RESTART=YES RESUBMISSION TO REOPEN AND EXTEND.
+//STEP020  EXEC PGM=WORK3
+//STEPLIB  DD DSN=Z95737.LOADLIB,DISP=SHR
+//INPFILE  DD DSN=Z95737.DAILY.BALFEED(0),DISP=SHR
+//IDXFILE  DD DSN=Z95737.MASTER.IDXFILE,DISP=SHR
+//OUTFILE  DD DSN=Z95737.BALANCE.OUTFILE(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(50,25),RLSE),
+//            DCB=(RECFM=FB,LRECL=85,BLKSIZE=0)
+//SUSPFILE DD DSN=Z95737.BALANCE.SUSPFILE(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=16,BLKSIZE=0)
+//*NEGFILE: DURABLE EXCEPTION LISTING OF EVERY NEGATIVE-BALANCE
+//*ACCOUNT H220-VALIDREC FINDS, SO OVERDRAWN ACCOUNTS SURVIVE PAST
+//*THE STEP'S CONSOLE OUTPUT - SAME GDG ROLLOVER PATTERN AS
+//*OUTFILE/SUSPFILE ABOVE.
+//NEGFILE  DD DSN=Z95737.BALANCE.NEGFILE(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//*CKPTFILE MUST ALREADY EXIST - IT IS ALLOCATED ONCE, EMPTY, BY
+//*Z95737.JCL(CKPTALLOC) SO THE SAME ONE-RECORD DATASET CAN BE
+//*REWRITTEN (OPEN OUTPUT) EVERY CHECKPOINT INTERVAL AND AGAIN AT
+//*END-OF-RUN WHEN WORK3 CLEARS IT.  DO NOT CHANGE THIS TO
+//*DISP=NEW - A RESTART AFTER AN ABEND NEEDS THE PRIOR CYCLE'S
+//*CHECKPOINT RECORD TO STILL BE THERE.  ITS RECORD NOW ALSO CARRIES
+//*THE RUNNING CONTROL TOTALS (SEE Z95737.CBL(WORK3) CKPT-REC), NOT
+//*JUST THE RESTART POSITION, SO H900-CONTROL-REPORT STAYS ACCURATE
+//*ACROSS A RESTART.
+//CKPTFILE DD DSN=Z95737.BALANCE.CKPTFILE,DISP=(OLD,KEEP,KEEP),
+//            DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+// ENDIF
+// ELSE
+//*STEP010 FAILED - SKIP WORK3 BUT STILL FLUSH A STEP SO THE
+//*RETURN CODE FROM THIS BRANCH SHOWS UP IN THE JOB LOG.
+//STEP020S EXEC PGM=IEFBR14
+// ENDIF
+//*--------------------------------------------------------------*
